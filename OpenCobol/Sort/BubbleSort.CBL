@@ -1,82 +1,985 @@
-      ******************************************************************
-      * Author: Maxfx                                                  *
-      * Date: 22/5/2017                                                *
-      * Program generate number and add to array and then sort array   *
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BUBBLE-SORT.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-      *****************************************************************
-      *     Array of numbers
-      *****************************************************************
-           78 W-LEN-ARR VALUE 10.
-           01 W-ARR PIC 99 OCCURS W-LEN-ARR times.
-
-      *****************************************************************
-      *    Counters for array
-      *****************************************************************
-           01 W-I PIC S99 VALUE 1.
-           01 W-J PIC S99 VALUE 0.
-           01 W-K PIC S99 VALUE 1.
-           01 W-H PIC S99 VALUE 1.
-
-      *****************************************************************
-      *    Helper for swap numbers
-      *****************************************************************
-           01 W-SWAP PIC S99 VALUE 1.
-
-      *****************************************************************
-      *    Min and max number for "Random numbers"
-      *****************************************************************
-           01 W-MIN-NUM PIC 99 VALUE 1.
-           01 W-MAX-NUM PIC 99 VALUE 99.
-           01 W-RAN-NUM PIC 99.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-
-            PERFORM VARYING W-I from 1 by 1 until W-I > W-LEN-ARR
-
-              PERFORM W-LEN-ARR TIMES
-              COMPUTE W-RAN-NUM = FUNCTION RANDOM *
-                            (W-MAX-NUM - W-MIN-NUM + 1) +
-                             W-MIN-NUM
-
-      *      DISPLAY 'RANDOM NUMBER:' W-RAN-NUM
-              END-PERFORM
-              MOVE W-RAN-NUM TO W-ARR(W-I)
-              DISPLAY 'RANDOM NUMBER:' W-ARR(W-I)
-            END-PERFORM
-
-      *     PERFORM VARYING W-J from 1 by 1 until W-J > 10 - 1
-      *       DISPLAY 'W-ARR(j): ' arr(j)
-      *      DISPLAY 'W-ARR(j + 1 ): ' arr(j + 1)
-      *     END-PERFORM.
-
-           PERFORM SORT-ARRAY.
-           GOBACK.
-
-           SORT-ARRAY SECTION.
-
-           PERFORM UNTIL W-J > W-LEN-ARR
-             MOVE W-J TO W-K
-
-             PERFORM UNTIL W-K > W-LEN-ARR - 1
-
-               IF(W-ARR(W-K) > W-ARR(W-K + 1))
-                 MOVE W-ARR(W-K) TO W-SWAP
-                 MOVE W-ARR(W-K + 1) TO W-ARR(W-K)
-                 MOVE W-SWAP TO  W-ARR(W-K + 1)
-               END-IF
-
-               ADD 1 to W-K
-             END-PERFORM
-
-             ADD 1 to W-J
-           END-PERFORM
-
-           PERFORM VARYING W-H FROM 1 BY 1 UNTIL W-H > W-LEN-ARR
-           DISPLAY 'Sorted: ' W-ARR(W-H)
-           END-PERFORM.
\ No newline at end of file
+000010******************************************************************
+000020* PROGRAM:     BUBBLE-SORT                                       *
+000030* AUTHOR:      MAXFX                                             *
+000040* INSTALLATION: DATA CENTER APPLICATIONS GROUP                   *
+000050* DATE-WRITTEN: 22/05/2017                                       *
+000060*                                                                *
+000070* REMARKS.  Reads a batch of numbers, sorts them, and displays   *
+000080*           the sorted result.                                  *
+000090*                                                                *
+000100* MODIFICATION HISTORY.                                         *
+000110*   14/07/2026 RH  ADDED SORT-INPUT-FILE SO THE PROGRAM READS   *
+000120*                  REAL DATA RECORDS.  THE FUNCTION RANDOM      *
+000130*                  LOGIC IS KEPT AS A FALLBACK TEST-DATA        *
+000140*                  GENERATOR, CONTROLLED BY SW-DATA-SOURCE.     *
+000150*   21/07/2026 RH  ADDED SORT-OUTPUT-FILE - A HEADED, PAGED     *
+000160*                  REPORT WITH LINE NUMBERS AND A COUNT/MIN/MAX *
+000170*                  TRAILER, REPLACING THE PLAIN DISPLAY LOOP.   *
+000180*   28/07/2026 RH  W-LEN-ARR IS NOW SIZED AT RUN TIME FROM A    *
+000190*                  CONTROL RECORD (SC-RECORD-COUNT) INSTEAD OF  *
+000200*                  A FIXED CONSTANT.  W-ARR USES OCCURS         *
+000210*                  DEPENDING ON, UP TO W-MAX-ARR-SIZE.          *
+000220*   02/08/2026 RH  REPLACED THE NESTED-LOOP BUBBLE SORT IN      *
+000230*                  SORT-ARRAY WITH THE SORT VERB AGAINST        *
+000240*                  SORT-WORK-FILE FOR SHOP-SCALE VOLUMES.       *
+000250*   08/08/2026 RH  ADDED RANGE/FORMAT VALIDATION OF DETAIL      *
+000260*                  RECORDS BEFORE SORTING.  RECORDS FAILING     *
+000270*                  VALIDATION ARE LOGGED TO EXCEPTION-FILE AND  *
+000280*                  ARE EITHER EXCLUDED OR CAUSE AN ABEND, PER   *
+000290*                  SC-ERROR-ACTION ON THE CONTROL RECORD.       *
+000300*   08/08/2026 RH  ADDED SC-SORT-DIRECTION TO THE CONTROL       *
+000310*                  RECORD SO A RUN CAN REQUEST AN ASCENDING OR  *
+000320*                  DESCENDING SORT.  DEFAULTS TO ASCENDING.     *
+000330*  08/08/2026 RH  ADDED RESTART-FILE CHECKPOINTING TO          *
+000340*                  4200-RETURN-RECORDS AND A STARTUP CHECK IN  *
+000350*                  MAIN-PROCEDURE FOR A PRIOR INCOMPLETE RUN.  *
+000360*   08/08/2026 RH  ADDED AUDIT-FILE - ONE LINE APPENDED PER    *
+000370*                  EXECUTION WITH RUN DATE/TIME, RECORD        *
+000380*                  COUNTS, MIN/MAX, AND RETURN CODE.           *
+000390*   08/08/2026 RH  W-ARR, SORT-INPUT-RECORD, AND SORT-WORK-    *
+000400*                  RECORD NOW CARRY AN ACCOUNT/ITEM ID ALONG-  *
+000410*                  SIDE THE VALUE, SO SORT-ARRAY SORTS WHOLE   *
+000420*                  RECORDS BY THE VALUE KEY WITHOUT LOSING THE *
+000430*                  IDENTITY OF EACH ONE.  REPORT AND EXCEPTION *
+000440*                  LISTINGS CARRY THE ID TOO.                  *
+000450*   08/08/2026 RH  ADDED A LINKAGE SECTION PARM FIELD SO A JCL  *
+000460*                  EXEC PARM CAN SEED THE RANDOM/FALLBACK TEST- *
+000470*                  DATA DEFAULTS (SIZE AND DIRECTION).  REAL    *
+000480*                  INPUT IS STILL GOVERNED BY ITS OWN CONTROL   *
+000490*                  RECORD.  AN UNAVAILABLE OR EMPTY INPUT FILE  *
+000500*                  NOW SETS RETURN-CODE 4 BEFORE FALLING BACK.  *
+000510*   08/08/2026 RH  1100-LOAD-FROM-FILE NOW RAISES W-LEN-ARR TO   *
+000520*                  W-REQUESTED-COUNT BEFORE SUBSCRIPTING W-ARR,  *
+000530*                  INSTEAD OF LEAVING IT AT THE WORKING-STORAGE  *
+000540*                  DEFAULT UNTIL THE LOAD LOOP FINISHES.  AUDIT  *
+000550*                  LOG NOW REPORTS W-VALID-COUNT SO AN ABEND     *
+000560*                  DOESN'T CLAIM A STALE RECORDS-SORTED COUNT.   *
+000570*                  OPEN OUTPUT ON SORT-OUTPUT-FILE AND EXCEPTION-*
+000580*                  FILE ARE NOW STATUS-CHECKED LIKE SORT-INPUT-  *
+000590*                  FILE ALREADY WAS, FAILING CLEANLY (RC 12) ON  *
+000600*                  A BAD OPEN INSTEAD OF WRITING BLIND.  ADDED A *
+000610*                  PARM POSITION TO LET AN OPERATOR FORCE THE    *
+000620*                  RANDOM/FALLBACK GENERATOR ON DEMAND, SINCE    *
+000630*                  SW-DATA-SOURCE HAD NO OTHER WAY TO REACH 'R'. *
+000640*                  VALIDATION/EXCEPTION/ABEND LOGIC MOVED OUT OF *
+000650*                  2000-PRODUCE-REPORT INTO ITS OWN SECTION.     *
+000651*   08/08/2026 RH  WIDENED W-I/W-H TO PIC 9(04) TO MATCH W-LEN-  *
+000652*                  ARR - AT PIC 99 THEY WRAPPED AT 99 AND LEFT   *
+000653*                  EVERY PERFORM VARYING LOOP THAT USES THEM     *
+000654*                  LOOPING FOREVER ON AN ARRAY ABOVE 98 ENTRIES. *
+000655*                  ADDED W-MIN-SEEN/W-MAX-SEEN, TRACKED DURING   *
+000656*                  THE LOAD ITSELF, SO 7000-WRITE-AUDIT-LOG      *
+000657*                  REPORTS A REAL RANGE ON THE ABEND PATH TOO,   *
+000658*                  NOT THE REPORT'S UNSET WORKING-STORAGE        *
+000659*                  DEFAULTS.  AUDIT-RECORD NOW ALSO CARRIES THE  *
+000660*                  EXCEPTION COUNT.  RPTFILE/EXCFILE IN THE JCL  *
+000661*                  NOW USE DISP=(MOD,CATLG,CATLG) LIKE RESTFILE/ *
+000662*                  AUDTFILE SO A RECURRING RUN DOESN'T FAIL      *
+000663*                  ALLOCATION, AND THE COND LOGIC ON DISTRIB/    *
+000664*                  NOTIFY NOW ACCOUNTS FOR RC=12.  TL2-MIN-SEEN/ *
+000665*                  TL3-MAX-SEEN ON THE REPORT TRAILER ARE NOW    *
+000666*                  PIC 99 SO THE COLUMN LINES UP FOR EVERY VALUE.*
+000667******************************************************************
+000670 IDENTIFICATION DIVISION.
+000680 PROGRAM-ID. BUBBLE-SORT.
+000690 AUTHOR. MAXFX.
+000700 INSTALLATION. DATA CENTER APPLICATIONS GROUP.
+000710 DATE-WRITTEN. 22/05/2017.
+000720 DATE-COMPILED.
+000730******************************************************************
+000740 ENVIRONMENT DIVISION.
+000750 CONFIGURATION SECTION.
+000760 SOURCE-COMPUTER. IBM-370.
+000770 OBJECT-COMPUTER. IBM-370.
+000780 INPUT-OUTPUT SECTION.
+000790 FILE-CONTROL.
+000800     SELECT SORT-INPUT-FILE ASSIGN TO INFILE
+000810         ORGANIZATION IS LINE SEQUENTIAL
+000820         FILE STATUS IS WS-INFILE-STATUS.
+000830     SELECT SORT-OUTPUT-FILE ASSIGN TO RPTFILE
+000840         ORGANIZATION IS LINE SEQUENTIAL
+000850         FILE STATUS IS WS-RPTFILE-STATUS.
+000860     SELECT EXCEPTION-FILE ASSIGN TO EXCFILE
+000870         ORGANIZATION IS LINE SEQUENTIAL
+000880         FILE STATUS IS WS-EXCFILE-STATUS.
+000890     SELECT RESTART-FILE ASSIGN TO RESTFILE
+000900         ORGANIZATION IS LINE SEQUENTIAL
+000910         FILE STATUS IS WS-RESTFILE-STATUS.
+000920     SELECT AUDIT-FILE ASSIGN TO AUDTFILE
+000930         ORGANIZATION IS LINE SEQUENTIAL
+000940         FILE STATUS IS WS-AUDFILE-STATUS.
+000950     SELECT SORT-WORK-FILE ASSIGN TO SORTWK01.
+000960******************************************************************
+000970 DATA DIVISION.
+000980 FILE SECTION.
+000990******************************************************************
+001000*    SORT-INPUT-FILE - REAL BATCH DATA TO BE SORTED              *
+001010******************************************************************
+001020 FD  SORT-INPUT-FILE
+001030     RECORDING MODE IS F
+001040     LABEL RECORDS ARE STANDARD.
+001050 01  SORT-INPUT-RECORD.
+001060     05  SI-ACCOUNT-ID           PIC X(06).
+001070     05  SI-VALUE                PIC 99.
+001080     05  FILLER                  PIC X(72).
+001090 01  SORT-CONTROL-RECORD REDEFINES SORT-INPUT-RECORD.
+001100     05  SC-RECORD-COUNT         PIC 9(04).
+001110     05  SC-ERROR-ACTION         PIC X(01).
+001120     05  SC-SORT-DIRECTION       PIC X(01).
+001130     05  FILLER                  PIC X(74).
+001140******************************************************************
+001150*    SORT-OUTPUT-FILE - PRINTED REPORT OF THE SORTED RESULT      *
+001160******************************************************************
+001170 FD  SORT-OUTPUT-FILE
+001180     RECORDING MODE IS F
+001190     LABEL RECORDS ARE STANDARD.
+001200 01  SORT-OUTPUT-RECORD         PIC X(080).
+001210******************************************************************
+001220*    EXCEPTION-FILE - VALIDATION EXCEPTION LISTING               *
+001230******************************************************************
+001240 FD  EXCEPTION-FILE
+001250     RECORDING MODE IS F
+001260     LABEL RECORDS ARE STANDARD.
+001270 01  EXCEPTION-RECORD           PIC X(080).
+001280******************************************************************
+001290*    RESTART-FILE - CHECKPOINT LOG WRITTEN BY 4200-RETURN-       *
+001298*    RECORDS EVERY WS-CHECKPOINT-INTERVAL RECORDS, PLUS A FINAL  *
+001306*    ZERO-POSITION RECORD APPENDED BY 0900-CLEAR-CHECKPOINT ON A *
+001314*    CLEAN RUN.  DISP=MOD NEVER TRUNCATES THE DATASET, SO        *
+001322*    0100-CHECK-RESTART JUDGES THE PRIOR RUN BY ITS LAST RECORD, *
+001330*    NOT BY WHETHER THE FILE IS EMPTY - A NONZERO LAST POSITION  *
+001338*    MEANS THAT RUN DID NOT COMPLETE CLEANLY.                    *
+001346******************************************************************
+001354 FD  RESTART-FILE
+001362     RECORDING MODE IS F
+001370     LABEL RECORDS ARE STANDARD.
+001378 01  RESTART-RECORD              PIC X(080).
+001386 01  RESTART-DETAIL REDEFINES RESTART-RECORD.
+001394     05  CP-POSITION             PIC 9(04).
+001402     05  FILLER                  PIC X(01).
+001410     05  CP-VALUE                PIC 99.
+001418     05  FILLER                  PIC X(73).
+001426******************************************************************
+001440*    AUDIT-FILE - ONE LINE APPENDED PER EXECUTION WITH THE RUN   *
+001450*    DATE/TIME, RECORD COUNTS, MIN/MAX, RETURN CODE, AND THE     *
+001455*    EXCEPTION COUNT.                                            *
+001460******************************************************************
+001470 FD  AUDIT-FILE
+001480     RECORDING MODE IS F
+001490     LABEL RECORDS ARE STANDARD.
+001500 01  AUDIT-RECORD                PIC X(081).
+001510 01  AUDIT-DETAIL REDEFINES AUDIT-RECORD.
+001520     05  AL-RUN-DATE             PIC 9(06).
+001530     05  FILLER                  PIC X(01).
+001540     05  AL-RUN-TIME             PIC 9(06).
+001550     05  FILLER                  PIC X(01).
+001560     05  AL-RECORDS-READ         PIC 9(04).
+001570     05  FILLER                  PIC X(01).
+001580     05  AL-RECORDS-SORTED       PIC 9(04).
+001590     05  FILLER                  PIC X(01).
+001600     05  AL-MIN-VALUE            PIC 99.
+001610     05  FILLER                  PIC X(01).
+001620     05  AL-MAX-VALUE            PIC 99.
+001630     05  FILLER                  PIC X(01).
+001640     05  AL-RETURN-CODE          PIC 9(03).
+001645     05  FILLER                  PIC X(01).
+001647     05  AL-EXCEPTIONS           PIC 9(04).
+001650     05  FILLER                  PIC X(43).
+001660******************************************************************
+001670*    SORT-WORK-FILE - SORT VERB WORK FILE FOR SORT-ARRAY         *
+001680******************************************************************
+001690 SD  SORT-WORK-FILE.
+001700 01  SORT-WORK-RECORD.
+001710     05  SW-ACCOUNT-ID           PIC X(06).
+001720     05  SW-VALUE                PIC 99.
+001730******************************************************************
+001740 WORKING-STORAGE SECTION.
+001750******************************************************************
+001760*    FILE STATUS AND SWITCHES                                    *
+001770******************************************************************
+001780 01  WS-INFILE-STATUS            PIC X(02) VALUE SPACES.
+001790     88  WS-INFILE-OK                       VALUE '00'.
+001800     88  WS-INFILE-EOF                       VALUE '10'.
+
+001820 01  WS-RPTFILE-STATUS           PIC X(02) VALUE SPACES.
+001830     88  WS-RPTFILE-OK                      VALUE '00'.
+
+001850 01  WS-EXCFILE-STATUS           PIC X(02) VALUE SPACES.
+001860     88  WS-EXCFILE-OK                      VALUE '00'.
+
+001880 01  WS-RESTFILE-STATUS          PIC X(02) VALUE SPACES.
+001890     88  WS-RESTFILE-OK                     VALUE '00'.
+001900     88  WS-RESTFILE-EOF                    VALUE '10'.
+
+001920 01  WS-AUDFILE-STATUS           PIC X(02) VALUE SPACES.
+001930     88  WS-AUDFILE-OK                      VALUE '00'.
+001940     88  WS-AUDFILE-NEW                     VALUE '05'.
+
+001960 01  WS-SWITCHES.
+001970     05  SW-DATA-SOURCE          PIC X(01) VALUE 'F'.
+001980         88  SW-FROM-INPUT-FILE              VALUE 'F'.
+001990         88  SW-FROM-RANDOM-GEN              VALUE 'R'.
+002000     05  SW-END-OF-INPUT         PIC X(01) VALUE 'N'.
+002010         88  SW-NO-MORE-INPUT                 VALUE 'Y'.
+002020     05  SW-ON-ERROR-ACTION      PIC X(01) VALUE 'C'.
+002030         88  SW-CONTINUE-ON-ERROR            VALUE 'C'.
+002040         88  SW-ABEND-ON-ERROR               VALUE 'A'.
+002050     05  SW-DETAIL-VALID-FLAG    PIC X(01) VALUE 'Y'.
+002060         88  SW-DETAIL-VALID                  VALUE 'Y'.
+002070         88  SW-DETAIL-INVALID                VALUE 'N'.
+002080     05  SW-SORT-DIRECTION       PIC X(01) VALUE 'A'.
+002090         88  SW-SORT-ASCENDING                VALUE 'A'.
+002100         88  SW-SORT-DESCENDING               VALUE 'D'.
+002110     05  SW-RESTART-FOUND        PIC X(01) VALUE 'N'.
+002120         88  SW-PRIOR-RUN-INCOMPLETE         VALUE 'Y'.
+002130******************************************************************
+002140*    DEFAULTS FOR THE RANDOM/FALLBACK TEST-DATA PATH, NORMALLY   *
+002150*    10/ASCENDING BUT OVERRIDABLE BY AN EXECUTE-TIME PARM CARD   *
+002160*    (SEE LS-PARM-FIELD / 0050-PROCESS-PARM).  REAL INPUT DATA   *
+002170*    IS STILL SIZED AND DIRECTED BY ITS OWN CONTROL RECORD.      *
+002180******************************************************************
+002190 01  W-DEFAULT-ARR-SIZE      PIC 9(04) VALUE 10.
+002200 01  W-DEFAULT-DIRECTION     PIC X(01) VALUE 'A'.
+002210******************************************************************
+002220*    CHECKPOINT/RESTART CONTROLS FOR SORT-ARRAY'S OUTPUT        *
+002230*    PROCEDURE.  A CHECKPOINT RECORD IS WRITTEN TO RESTART-FILE *
+002240*    EVERY WS-CHECKPOINT-INTERVAL RECORDS RETURNED FROM THE SORT*
+002250******************************************************************
+002260 78  WS-CHECKPOINT-INTERVAL VALUE 5.
+002270 01  WS-CP-COUNTER           PIC S9(04) COMP VALUE 0.
+002280******************************************************************
+002290*     Array of records - sized at run time from the control      *
+002300*     record/parameter card read at the top of MAIN-PROCEDURE,   *
+002310*     up to the shop-standard upper bound of W-MAX-ARR-SIZE.     *
+002320*     EACH ENTRY CARRIES THE ACCOUNT/ITEM ID ALONGSIDE THE       *
+002330*     PIC 99 VALUE SO THE RECORD'S IDENTITY SURVIVES THE SORT.   *
+002340******************************************************************
+002350    78 W-MAX-ARR-SIZE VALUE 9999.
+002360    01 W-LEN-ARR PIC 9(04) VALUE 10.
+002370    01 W-ARR OCCURS 0 TO 9999 TIMES
+002380          DEPENDING ON W-LEN-ARR.
+002390       05 W-ACCOUNT-ID PIC X(06).
+002400       05 W-VALUE PIC 99.
+
+002420******************************************************************
+002430*    Counters for array
+002440******************************************************************
+002450    01 W-I PIC S9(04) VALUE 1.
+002460    01 W-H PIC S9(04) VALUE 1.
+002470    01 W-REQUESTED-COUNT PIC 9(04) VALUE 0.
+002480    01 W-VALID-COUNT PIC 9(04) VALUE 0.
+002490    01 W-EXCEPTION-COUNT PIC 9(04) VALUE 0.
+002491******************************************************************
+002492*    RUNNING MIN/MAX OF VALID VALUES LOADED, SET INDEPENDENTLY   *
+002493*    OF THE REPORT SO 7000-WRITE-AUDIT-LOG HAS AN ACCURATE RANGE *
+002494*    EVEN WHEN CALLED FROM AN ABEND PATH BEFORE 2000-PRODUCE-    *
+002495*    REPORT HAS EVER RUN.                                       *
+002496******************************************************************
+002497    01 W-MIN-SEEN PIC 99 VALUE 99.
+002498    01 W-MAX-SEEN PIC 99 VALUE 00.
+
+002510******************************************************************
+002520*    Switch for the SORT-ARRAY OUTPUT PROCEDURE                  *
+002530******************************************************************
+002540    01 SW-END-OF-SORT PIC X(01) VALUE 'N'.
+002550       88 SW-SORT-DONE VALUE 'Y'.
+002560******************************************************************
+002570*    Min and max valid number: bounds for the random-number     *
+002580*    generator's fallback test data AND the range validation    *
+002590*    applied to every real input record in 3000-VALIDATE-DETAIL *
+002600******************************************************************
+002610    01 W-MIN-NUM PIC 99 VALUE 1.
+002620    01 W-MAX-NUM PIC 99 VALUE 99.
+002630    01 W-RAN-NUM PIC 99.
+002640******************************************************************
+002650*    SYNTHETIC ACCOUNT ID BUILT FOR RANDOM/FALLBACK TEST DATA,   *
+002660*    WHICH HAS NO REAL ACCOUNT ID OF ITS OWN.                    *
+002670******************************************************************
+002680    01 W-SYNTH-ID.
+002690       05  FILLER               PIC X(02) VALUE 'RN'.
+002700       05  W-SYNTH-SEQ          PIC 9(04).
+002720******************************************************************
+002730*    EXCEPTION LISTING DETAIL LINE                              *
+002740******************************************************************
+002750 01  WS-EXCEPTION-LINE.
+002760     05  EL-RECORD-NO            PIC ZZZ9.
+002770     05  FILLER                  PIC X(03) VALUE SPACES.
+002780     05  EL-ACCOUNT-ID           PIC X(06).
+002790     05  FILLER                  PIC X(03) VALUE SPACES.
+002800     05  EL-RAW-VALUE            PIC X(02).
+002810     05  FILLER                  PIC X(03) VALUE SPACES.
+002820     05  EL-REASON               PIC X(30).
+002830******************************************************************
+002840*    SORTED-OUTPUT REPORT CONTROLS                               *
+002850******************************************************************
+002860     78  WS-LINES-PER-PAGE VALUE 20.
+
+002880 01  WS-REPORT-COUNTERS.
+002890     05  WS-LINE-COUNT           PIC S9(03) COMP VALUE 0.
+002900     05  WS-PAGE-COUNT           PIC S9(03) COMP VALUE 0.
+002910     05  WS-RECORD-COUNT         PIC S9(05) COMP VALUE 0.
+002920     05  WS-MIN-SEEN             PIC 99         VALUE 99.
+002930     05  WS-MAX-SEEN             PIC 99         VALUE 00.
+
+002950 01  WS-RUN-DATE.
+002960     05  WS-RUN-YY               PIC 9(02).
+002970     05  WS-RUN-MM               PIC 9(02).
+002980     05  WS-RUN-DD               PIC 9(02).
+
+003000 01  WS-RUN-TIME.
+003010     05  WS-RUN-HH               PIC 9(02).
+003020     05  WS-RUN-MN               PIC 9(02).
+003030     05  WS-RUN-SS               PIC 9(02).
+003040     05  WS-RUN-HH-MN            PIC 9(02).
+
+003060 01  WS-HEADING-LINE-1.
+003070     05  FILLER                  PIC X(10) VALUE 'BUBBLE-SOR'.
+003080     05  FILLER                  PIC X(10) VALUE 'T  -  DAIL'.
+003090     05  FILLER                  PIC X(10) VALUE 'Y SORTED V'.
+003100     05  FILLER                  PIC X(15) VALUE 'ALUES REPORT  '.
+003110     05  FILLER                  PIC X(08) VALUE 'PAGE    '.
+003120     05  HL1-PAGE-NO             PIC ZZ9.
+
+003140 01  WS-HEADING-LINE-2.
+003150     05  FILLER                  PIC X(11) VALUE 'RUN DATE: '.
+003160     05  HL2-RUN-MM              PIC 99.
+003170     05  FILLER                  PIC X(01) VALUE '/'.
+003180     05  HL2-RUN-DD              PIC 99.
+003190     05  FILLER                  PIC X(01) VALUE '/'.
+003200     05  HL2-RUN-YY              PIC 99.
+003210     05  FILLER                  PIC X(06) VALUE '  TIME'.
+003220     05  FILLER                  PIC X(02) VALUE ': '.
+003230     05  HL2-RUN-HH              PIC 99.
+003240     05  FILLER                  PIC X(01) VALUE ':'.
+003250     05  HL2-RUN-MN              PIC 99.
+
+003270 01  WS-HEADING-LINE-3.
+003280     05  FILLER                  PIC X(06) VALUE 'LINE #'.
+003290     05  FILLER                  PIC X(02) VALUE SPACES.
+003300     05  FILLER                  PIC X(10) VALUE 'ACCOUNT ID'.
+003310     05  FILLER                  PIC X(04) VALUE SPACES.
+003320     05  FILLER                  PIC X(13) VALUE 'SORTED VALUE'.
+
+003340 01  WS-DETAIL-LINE.
+003350     05  DL-LINE-NO              PIC ZZZ9.
+003360     05  FILLER                  PIC X(04) VALUE SPACES.
+003370     05  DL-ACCOUNT-ID           PIC X(06).
+003380     05  FILLER                  PIC X(08) VALUE SPACES.
+003390     05  FILLER                  PIC X(02) VALUE SPACES.
+003400     05  DL-VALUE                PIC Z9.
+
+003420 01  WS-TRAILER-LINE-1.
+003430     05  FILLER                  PIC X(20) VALUE
+003440         'RECORDS SORTED     :'.
+003450     05  TL1-RECORD-COUNT        PIC ZZZZ9.
+
+003470 01  WS-TRAILER-LINE-2.
+003480     05  FILLER                  PIC X(20) VALUE
+003490         'MINIMUM VALUE SEEN :'.
+003500     05  TL2-MIN-SEEN            PIC 99.
+
+003520 01  WS-TRAILER-LINE-3.
+003530     05  FILLER                  PIC X(20) VALUE
+003540         'MAXIMUM VALUE SEEN :'.
+003550     05  TL3-MAX-SEEN            PIC 99.
+003560******************************************************************
+003570 LINKAGE SECTION.
+003580******************************************************************
+003590*    LS-PARM-FIELD - THE EXECUTE-TIME PARM CARD FROM THE JCL     *
+003600*    EXEC STATEMENT, IN STANDARD PARM=(PARM-LENGTH, PARM-DATA)   *
+003610*    FORM.  SEE 0050-PROCESS-PARM.  WHEN BUBBLE-SORT IS RUN      *
+003620*    WITHOUT A PARM (NO USING ARGUMENT SUPPLIED), LS-PARM-LEN    *
+003630*    IS ZERO AND THE SHOP-STANDARD DEFAULTS ABOVE APPLY.         *
+003640******************************************************************
+003650 01  LS-PARM-FIELD.
+003660     05  LS-PARM-LEN             PIC S9(04) COMP.
+003670     05  LS-PARM-DATA            PIC X(20).
+003680******************************************************************
+003690 PROCEDURE DIVISION USING LS-PARM-FIELD.
+003700******************************************************************
+003710*    0000-MAIN-PROCEDURE - OVERALL CONTROL                       *
+003720******************************************************************
+003730 0000-MAIN-PROCEDURE SECTION.
+
+003750     PERFORM 0050-PROCESS-PARM THRU 0050-EXIT.
+003760     PERFORM 0100-CHECK-RESTART THRU 0100-EXIT.
+003770     PERFORM 1000-LOAD-ARRAY THRU 1000-EXIT.
+
+003790     PERFORM SORT-ARRAY.
+003800     PERFORM 2000-PRODUCE-REPORT THRU 2000-EXIT.
+003810     PERFORM 0900-CLEAR-CHECKPOINT THRU 0900-EXIT.
+003820     PERFORM 7000-WRITE-AUDIT-LOG THRU 7000-EXIT.
+003830     GOBACK.
+
+003850 0000-EXIT.
+003860     EXIT.
+003870******************************************************************
+003880*    0050-PROCESS-PARM - READS THE JCL EXEC PARM CARD, WHEN ONE  *
+003890*    WAS SUPPLIED, FOR AN ARRAY SIZE (POSITIONS 1-4), A SORT     *
+003900*    DIRECTION (POSITION 5, A/D), AND AN OPTIONAL DATA-SOURCE    *
+003910*    OVERRIDE (POSITION 6, R FORCES THE RANDOM/FALLBACK TEST-    *
+003920*    DATA GENERATOR EVEN WHEN INFILE IS PRESENT).  THE SIZE AND  *
+003930*    DIRECTION ONLY SEED THE DEFAULTS USED BY THE RANDOM/        *
+003940*    FALLBACK TEST-DATA PATH - REAL INPUT DATA IS STILL SIZED    *
+003950*    AND DIRECTED BY ITS OWN CONTROL RECORD (SEE 1100-LOAD-      *
+003960*    FROM-FILE), WHICH CARRIES MORE INFORMATION THAN A PARM      *
+003970*    CARD REASONABLY CAN.  NO PARM (LS-PARM-LEN OF ZERO, THE     *
+003980*    NORMAL CASE WHEN RUN WITHOUT ONE) LEAVES THE SHOP-STANDARD  *
+003990*    DEFAULTS OF 10/ASCENDING/FROM-INPUT-FILE IN PLACE.          *
+004000******************************************************************
+004010 0050-PROCESS-PARM.
+
+004030     IF LS-PARM-LEN < 5
+004040         GO TO 0050-EXIT
+004050     END-IF.
+
+004070     IF LS-PARM-DATA(1:4) IS NUMERIC
+004080         MOVE LS-PARM-DATA(1:4) TO W-DEFAULT-ARR-SIZE
+004090         IF W-DEFAULT-ARR-SIZE > W-MAX-ARR-SIZE
+004100             MOVE W-MAX-ARR-SIZE TO W-DEFAULT-ARR-SIZE
+004110         END-IF
+004120         IF W-DEFAULT-ARR-SIZE < 1
+004130             MOVE 1 TO W-DEFAULT-ARR-SIZE
+004140         END-IF
+004150     END-IF.
+
+004170     MOVE LS-PARM-DATA(5:1) TO W-DEFAULT-DIRECTION.
+004180     IF W-DEFAULT-DIRECTION = 'D'
+004190         SET SW-SORT-DESCENDING TO TRUE
+004200     ELSE
+004210         SET SW-SORT-ASCENDING TO TRUE
+004220     END-IF.
+
+004240     IF LS-PARM-LEN >= 6
+004250         IF LS-PARM-DATA(6:1) = 'R'
+004260             SET SW-FROM-RANDOM-GEN TO TRUE
+004270         ELSE
+004280             SET SW-FROM-INPUT-FILE TO TRUE
+004290         END-IF
+004300     END-IF.
+
+004320 0050-EXIT.
+004330     EXIT.
+004340******************************************************************
+004350*    0100-CHECK-RESTART - LOOKS FOR A RESTART-FILE LEFT BEHIND   *
+004360*    BY A PRIOR RUN THAT DID NOT COMPLETE CLEANLY.  A NON-EMPTY  *
+004370*    RESTART-FILE MEANS SORT-ARRAY'S OUTPUT PROCEDURE WAS STILL  *
+004380*    CHECKPOINTING WHEN THE LAST RUN ENDED.  THE SORT VERB HAS   *
+004390*    NO PROVISION FOR RESUMING MID-SORT, SO THIS RUN STARTS      *
+004400*    CLEAN, BUT THE LAST CHECKPOINTED POSITION IS DISPLAYED SO   *
+004410*    THE OPERATOR CAN SEE HOW FAR THE FAILED RUN GOT.            *
+004420******************************************************************
+004430 0100-CHECK-RESTART.
+
+004450     OPEN INPUT RESTART-FILE.
+004460     IF NOT WS-RESTFILE-OK
+004470         GO TO 0100-EXIT
+004480     END-IF.
+
+004500     MOVE 0 TO CP-POSITION.
+004510     PERFORM UNTIL WS-RESTFILE-EOF
+004520         READ RESTART-FILE
+004530             AT END
+004540                 SET WS-RESTFILE-EOF TO TRUE
+004550         END-READ
+004560     END-PERFORM.
+004570     CLOSE RESTART-FILE.
+
+004590     IF CP-POSITION > 0
+004600         SET SW-PRIOR-RUN-INCOMPLETE TO TRUE
+004610         DISPLAY 'RESTART-FILE FOUND - PRIOR RUN STOPPED AFTER '
+004620             'POSITION ' CP-POSITION ' - RESORTING FROM SCRATCH'
+004630     END-IF.
+
+004650 0100-EXIT.
+004660     EXIT.
+004670******************************************************************
+004680******************************************************************
+004686*    0900-CLEAR-CHECKPOINT - APPENDS A ZERO-POSITION CHECKPOINT  *
+004692*    RECORD TO RESTART-FILE ON A SUCCESSFUL RUN.  RESTART-FILE   *
+004698*    ACCUMULATES UNDER DISP=MOD RATHER THAN BEING TRUNCATED, SO  *
+004704*    0100-CHECK-RESTART JUDGES THE PRIOR RUN BY ITS LAST RECORD -*
+004710*    THIS ONE SIGNALS A CLEAN FINISH.                            *
+004716******************************************************************
+004722 0900-CLEAR-CHECKPOINT.
+
+004728     OPEN OUTPUT RESTART-FILE.
+004734     MOVE SPACES TO RESTART-RECORD.
+004740     MOVE 0 TO CP-POSITION.
+004746     MOVE 0 TO CP-VALUE.
+004752     WRITE RESTART-RECORD.
+004758     CLOSE RESTART-FILE.
+
+004764 0900-EXIT.
+004770     EXIT.
+004780******************************************************************
+004790*    7000-WRITE-AUDIT-LOG - APPENDS ONE LINE TO AUDIT-FILE FOR   *
+004800*    THIS EXECUTION, WITH THE RUN DATE/TIME, RECORDS READ AND    *
+004810*    SORTED, MIN/MAX, EXCEPTION COUNT, AND THE FINAL RETURN      *
+004820*    CODE.  MIN/MAX AND THE EXCEPTION COUNT COME FROM W-MIN-     *
+004825*    SEEN/W-MAX-SEEN/W-EXCEPTION-COUNT, SET DURING THE LOAD      *
+004826*    ITSELF, SO THEY ARE ACCURATE WHETHER THIS IS CALLED AT      *
+004827*    NORMAL END-OF-JOB OR, WITH RETURN-CODE ALREADY SET, FROM    *
+004830*    3900-ABEND-VALIDATION ON A VALIDATION ABEND.                *
+004840******************************************************************
+004850 7000-WRITE-AUDIT-LOG.
+
+004870     ACCEPT WS-RUN-DATE FROM DATE.
+004880     ACCEPT WS-RUN-TIME FROM TIME.
+004890     MOVE SPACES TO AUDIT-RECORD.
+004900     COMPUTE AL-RUN-DATE =
+004910         WS-RUN-YY * 10000 + WS-RUN-MM * 100 + WS-RUN-DD.
+004920     COMPUTE AL-RUN-TIME =
+004930         WS-RUN-HH * 10000 + WS-RUN-MN * 100 + WS-RUN-SS.
+004940     MOVE W-REQUESTED-COUNT TO AL-RECORDS-READ.
+004950     MOVE W-VALID-COUNT     TO AL-RECORDS-SORTED.
+004960     MOVE W-MIN-SEEN        TO AL-MIN-VALUE.
+004970     MOVE W-MAX-SEEN        TO AL-MAX-VALUE.
+004980     MOVE RETURN-CODE       TO AL-RETURN-CODE.
+004985     MOVE W-EXCEPTION-COUNT TO AL-EXCEPTIONS.
+
+005000     OPEN EXTEND AUDIT-FILE.
+005010     IF NOT WS-AUDFILE-OK
+005020         OPEN OUTPUT AUDIT-FILE
+005030     END-IF.
+005040     WRITE AUDIT-RECORD.
+005050     CLOSE AUDIT-FILE.
+
+005070 7000-EXIT.
+005080     EXIT.
+005090******************************************************************
+005100*    1000-LOAD-ARRAY - FILL W-ARR FROM SORT-INPUT-FILE, FALLING  *
+005110*    BACK TO THE RANDOM-NUMBER GENERATOR WHEN SW-DATA-SOURCE     *
+005120*    SELECTS TEST DATA INSTEAD OF REAL INPUT.                    *
+005130******************************************************************
+005140 1000-LOAD-ARRAY.
+
+005160     IF SW-FROM-INPUT-FILE
+005170         PERFORM 1100-LOAD-FROM-FILE THRU 1100-EXIT
+005180     ELSE
+005190         MOVE W-DEFAULT-ARR-SIZE TO W-LEN-ARR
+005200         PERFORM 1200-LOAD-FROM-RANDOM THRU 1200-EXIT
+005210     END-IF.
+
+005230 1000-EXIT.
+005240     EXIT.
+005250******************************************************************
+005260*    1100-LOAD-FROM-FILE - READ THE CONTROL RECORD AT THE TOP   *
+005270*    OF SORT-INPUT-FILE TO GET THE REQUESTED RECORD COUNT AND    *
+005280*    ERROR-ACTION FLAG, THEN READ AND VALIDATE DETAIL RECORDS    *
+005290*    UP TO THAT COUNT (CLAMPED TO W-MAX-ARR-SIZE).  RECORDS      *
+005300*    FAILING VALIDATION ARE LOGGED TO EXCEPTION-FILE AND ARE     *
+005310*    EITHER EXCLUDED (SW-CONTINUE-ON-ERROR) OR CAUSE AN ABEND    *
+005320*    (SW-ABEND-ON-ERROR).  IF THE FILE CANNOT BE OPENED, IS      *
+005330*    EMPTY, OR RUNS OUT EARLY, FALL BACK TO THE RANDOM-NUMBER    *
+005340*    GENERATOR FOR THE REMAINDER.                                *
+005350******************************************************************
+005360 1100-LOAD-FROM-FILE.
+
+005380     MOVE 'N' TO SW-END-OF-INPUT.
+005390     OPEN INPUT SORT-INPUT-FILE.
+
+005410     IF NOT WS-INFILE-OK
+005420         DISPLAY 'SORT-INPUT-FILE NOT AVAILABLE - USING '
+005430             'RANDOM TEST DATA'
+005440         MOVE 4 TO RETURN-CODE
+005450         MOVE W-DEFAULT-ARR-SIZE TO W-LEN-ARR
+005460         PERFORM 1200-LOAD-FROM-RANDOM THRU 1200-EXIT
+005470         GO TO 1100-EXIT
+005480     END-IF.
+
+005500     PERFORM 1110-READ-ONE-RECORD THRU 1110-EXIT.
+005510     IF SW-NO-MORE-INPUT
+005520         DISPLAY 'SORT-INPUT-FILE HAS NO CONTROL RECORD - USING '
+005530             'RANDOM TEST DATA'
+005540         MOVE 4 TO RETURN-CODE
+005550         MOVE W-DEFAULT-ARR-SIZE TO W-LEN-ARR
+005560         PERFORM 1200-LOAD-FROM-RANDOM THRU 1200-EXIT
+005570         GO TO 1100-EXIT
+005580     END-IF.
+
+005600     MOVE SC-RECORD-COUNT TO W-REQUESTED-COUNT.
+005610     IF W-REQUESTED-COUNT > W-MAX-ARR-SIZE
+005620         MOVE W-MAX-ARR-SIZE TO W-REQUESTED-COUNT
+005630     END-IF.
+005640     IF W-REQUESTED-COUNT < 1
+005650         MOVE 1 TO W-REQUESTED-COUNT
+005660     END-IF.
+
+005680     IF SC-ERROR-ACTION = 'A'
+005690         SET SW-ABEND-ON-ERROR TO TRUE
+005700     ELSE
+005710         SET SW-CONTINUE-ON-ERROR TO TRUE
+005720     END-IF.
+005730     IF SC-SORT-DIRECTION = 'D'
+005740         SET SW-SORT-DESCENDING TO TRUE
+005750     ELSE
+005760         SET SW-SORT-ASCENDING TO TRUE
+005770     END-IF.
+
+005790     OPEN OUTPUT EXCEPTION-FILE.
+005800     IF NOT WS-EXCFILE-OK
+005810         PERFORM 3950-ABEND-FILE-ERROR THRU 3950-EXIT
+005820     END-IF.
+005830     MOVE 0 TO W-VALID-COUNT.
+005840     MOVE 0 TO W-EXCEPTION-COUNT.
+005843     MOVE 99 TO W-MIN-SEEN.
+005846     MOVE 00 TO W-MAX-SEEN.
+005850     MOVE W-REQUESTED-COUNT TO W-LEN-ARR.
+
+005870     PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > W-REQUESTED-COUNT
+005880         PERFORM 1110-READ-ONE-RECORD THRU 1110-EXIT
+005890         IF SW-NO-MORE-INPUT
+005900             PERFORM 1250-GEN-RANDOM THRU 1250-EXIT
+005910             MOVE W-I TO W-SYNTH-SEQ
+005920             MOVE W-RAN-NUM TO SI-VALUE
+005930             MOVE W-SYNTH-ID TO SI-ACCOUNT-ID
+005940             SET SW-DETAIL-VALID TO TRUE
+005950         ELSE
+005960             PERFORM 3000-VALIDATE-DETAIL THRU 3000-EXIT
+005970         END-IF
+005980         IF SW-DETAIL-INVALID
+005990             PERFORM 3100-WRITE-EXCEPTION THRU 3100-EXIT
+006000             IF SW-ABEND-ON-ERROR
+006010                 PERFORM 3900-ABEND-VALIDATION THRU 3900-EXIT
+006020             END-IF
+006030         ELSE
+006040             ADD 1 TO W-VALID-COUNT
+006050             MOVE SI-ACCOUNT-ID TO W-ACCOUNT-ID(W-VALID-COUNT)
+006060             MOVE SI-VALUE TO W-VALUE(W-VALID-COUNT)
+006061             IF SI-VALUE < W-MIN-SEEN
+006062                 MOVE SI-VALUE TO W-MIN-SEEN
+006063             END-IF
+006064             IF SI-VALUE > W-MAX-SEEN
+006065                 MOVE SI-VALUE TO W-MAX-SEEN
+006066             END-IF
+006070             DISPLAY 'INPUT NUMBER:' W-VALUE(W-VALID-COUNT)
+006080         END-IF
+006090     END-PERFORM.
+
+006110     CLOSE SORT-INPUT-FILE.
+006120     CLOSE EXCEPTION-FILE.
+
+006140     MOVE W-VALID-COUNT TO W-LEN-ARR.
+
+006190 1100-EXIT.
+006200     EXIT.
+006210******************************************************************
+006220*    1110-READ-ONE-RECORD - READ A SINGLE DETAIL RECORD.  ONCE   *
+006230*    THE FILE IS EXHAUSTED, SW-NO-MORE-INPUT STAYS SET SO FUR-   *
+006240*    THER CALLS FALL THROUGH WITHOUT RE-READING.                *
+006250******************************************************************
+006260 1110-READ-ONE-RECORD.
+
+006280     IF SW-NO-MORE-INPUT
+006290         GO TO 1110-EXIT
+006300     END-IF.
+
+006320     READ SORT-INPUT-FILE
+006330         AT END
+006340             MOVE 'Y' TO SW-END-OF-INPUT
+006350     END-READ.
+
+006370 1110-EXIT.
+006380     EXIT.
+006390******************************************************************
+006400*    1200-LOAD-FROM-RANDOM - ORIGINAL RANDOM-NUMBER GENERATOR,   *
+006410*    NOW KEPT AS A FALLBACK / TEST-DATA GENERATOR ONLY.          *
+006420******************************************************************
+006430 1200-LOAD-FROM-RANDOM.
+
+006450     MOVE W-LEN-ARR TO W-REQUESTED-COUNT.
+006460     MOVE 0 TO W-EXCEPTION-COUNT.
+006463     MOVE 99 TO W-MIN-SEEN.
+006466     MOVE 00 TO W-MAX-SEEN.
+006470     PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > W-LEN-ARR
+006480         PERFORM 1250-GEN-RANDOM THRU 1250-EXIT
+006490         MOVE W-I TO W-SYNTH-SEQ
+006500         MOVE W-SYNTH-ID TO W-ACCOUNT-ID(W-I)
+006510         MOVE W-RAN-NUM TO W-VALUE(W-I)
+006520         MOVE W-I TO W-VALID-COUNT
+006522         IF W-RAN-NUM < W-MIN-SEEN
+006524             MOVE W-RAN-NUM TO W-MIN-SEEN
+006526         END-IF
+006527         IF W-RAN-NUM > W-MAX-SEEN
+006528             MOVE W-RAN-NUM TO W-MAX-SEEN
+006529         END-IF
+006530         DISPLAY 'RANDOM NUMBER:' W-VALUE(W-I)
+006540     END-PERFORM.
+
+006560 1200-EXIT.
+006570     EXIT.
+006580******************************************************************
+006590*    1250-GEN-RANDOM - GENERATE ONE RANDOM NUMBER IN THE RANGE   *
+006600*    W-MIN-NUM THRU W-MAX-NUM.                                  *
+006610******************************************************************
+006620 1250-GEN-RANDOM.
+
+006640     COMPUTE W-RAN-NUM = FUNCTION RANDOM *
+006650                   (W-MAX-NUM - W-MIN-NUM + 1) +
+006660                    W-MIN-NUM.
+
+006680 1250-EXIT.
+006690     EXIT.
+006700******************************************************************
+006710*    2000-PRODUCE-REPORT - WRITE THE SORTED-OUTPUT REPORT TO     *
+006720*    SORT-OUTPUT-FILE: RUN-DATE/TIME HEADING, A LINE-NUMBERED    *
+006730*    DETAIL LINE PER SORTED VALUE WITH PAGE BREAKS EVERY         *
+006740*    WS-LINES-PER-PAGE LINES, AND A TRAILER WITH THE COUNT,      *
+006750*    MINIMUM, AND MAXIMUM VALUES ACTUALLY SEEN.                  *
+006760******************************************************************
+006770 2000-PRODUCE-REPORT SECTION.
+
+006790     ACCEPT WS-RUN-DATE FROM DATE.
+006800     ACCEPT WS-RUN-TIME FROM TIME.
+006810     MOVE WS-LINES-PER-PAGE TO WS-LINE-COUNT.
+006820     MOVE 0 TO WS-PAGE-COUNT.
+006830     MOVE 0 TO WS-RECORD-COUNT.
+006840     MOVE 99 TO WS-MIN-SEEN.
+006850     MOVE 00 TO WS-MAX-SEEN.
+
+006870     OPEN OUTPUT SORT-OUTPUT-FILE.
+006880     IF NOT WS-RPTFILE-OK
+006890         PERFORM 3950-ABEND-FILE-ERROR THRU 3950-EXIT
+006900     END-IF.
+
+006920     PERFORM VARYING W-H FROM 1 BY 1 UNTIL W-H > W-LEN-ARR
+006930         IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+006940             PERFORM 2100-WRITE-HEADINGS THRU 2100-EXIT
+006950         END-IF
+006960         PERFORM 2200-WRITE-DETAIL THRU 2200-EXIT
+006970     END-PERFORM.
+
+006990     PERFORM 2300-WRITE-TRAILER THRU 2300-EXIT.
+
+007010     CLOSE SORT-OUTPUT-FILE.
+
+007030 2000-EXIT.
+007040     EXIT.
+007050******************************************************************
+007060*    2100-WRITE-HEADINGS - RUN-DATE/TIME HEADING FOR A NEW PAGE  *
+007070******************************************************************
+007080 2100-WRITE-HEADINGS.
+
+007100     ADD 1 TO WS-PAGE-COUNT.
+007110     MOVE WS-PAGE-COUNT TO HL1-PAGE-NO.
+007120     WRITE SORT-OUTPUT-RECORD FROM WS-HEADING-LINE-1.
+
+007140     MOVE WS-RUN-MM TO HL2-RUN-MM.
+007150     MOVE WS-RUN-DD TO HL2-RUN-DD.
+007160     MOVE WS-RUN-YY TO HL2-RUN-YY.
+007170     MOVE WS-RUN-HH TO HL2-RUN-HH.
+007180     MOVE WS-RUN-MN TO HL2-RUN-MN.
+007190     WRITE SORT-OUTPUT-RECORD FROM WS-HEADING-LINE-2.
+
+007210     WRITE SORT-OUTPUT-RECORD FROM WS-HEADING-LINE-3.
+007220     MOVE SPACES TO SORT-OUTPUT-RECORD.
+007230     WRITE SORT-OUTPUT-RECORD.
+
+007250     MOVE 0 TO WS-LINE-COUNT.
+
+007270 2100-EXIT.
+007280     EXIT.
+007290******************************************************************
+007300*    2200-WRITE-DETAIL - ONE DETAIL LINE, AND ROLL THE RUNNING   *
+007310*    RECORD COUNT / MIN / MAX FORWARD.                           *
+007320******************************************************************
+007330 2200-WRITE-DETAIL.
+
+
+007360     ADD 1 TO WS-RECORD-COUNT.
+007370     MOVE WS-RECORD-COUNT TO DL-LINE-NO.
+007380     MOVE W-ACCOUNT-ID(W-H) TO DL-ACCOUNT-ID.
+007390     MOVE W-VALUE(W-H) TO DL-VALUE.
+007400     WRITE SORT-OUTPUT-RECORD FROM WS-DETAIL-LINE.
+007410     ADD 1 TO WS-LINE-COUNT.
+
+007430     IF W-VALUE(W-H) < WS-MIN-SEEN
+007440         MOVE W-VALUE(W-H) TO WS-MIN-SEEN
+007450     END-IF.
+007460     IF W-VALUE(W-H) > WS-MAX-SEEN
+007470         MOVE W-VALUE(W-H) TO WS-MAX-SEEN
+007480     END-IF.
+
+007500 2200-EXIT.
+007510     EXIT.
+007520******************************************************************
+007530*    2300-WRITE-TRAILER - CONTROL TOTALS: COUNT, MIN, AND MAX    *
+007540******************************************************************
+007550 2300-WRITE-TRAILER.
+
+007570     MOVE SPACES TO SORT-OUTPUT-RECORD.
+007580     WRITE SORT-OUTPUT-RECORD.
+
+007600     MOVE WS-RECORD-COUNT TO TL1-RECORD-COUNT.
+007610     WRITE SORT-OUTPUT-RECORD FROM WS-TRAILER-LINE-1.
+
+007630     MOVE WS-MIN-SEEN TO TL2-MIN-SEEN.
+007640     WRITE SORT-OUTPUT-RECORD FROM WS-TRAILER-LINE-2.
+
+007660     MOVE WS-MAX-SEEN TO TL3-MAX-SEEN.
+007670     WRITE SORT-OUTPUT-RECORD FROM WS-TRAILER-LINE-3.
+
+007690 2300-EXIT.
+007700     EXIT.
+007710******************************************************************
+007720*    3000-VALIDATION-PROCEDURES - VALIDATION, EXCEPTION-LOGGING, *
+007730*    AND ABEND LOGIC CALLED FROM 1100-LOAD-FROM-FILE AND FROM    *
+007740*    2000-PRODUCE-REPORT'S OUTPUT-FILE OPEN, KEPT IN ITS OWN     *
+007750*    SECTION SO THE NAME DESCRIBES WHAT IT CONTAINS.             *
+007760******************************************************************
+007770 3000-VALIDATION-PROCEDURES SECTION.
+007780******************************************************************
+007790*    3000-VALIDATE-DETAIL - CHECKS ONE DETAIL RECORD'S SI-VALUE  *
+007800*    FOR NUMERIC-NESS AND RANGE (W-MIN-NUM THRU W-MAX-NUM).      *
+007810*    SETS SW-DETAIL-VALID-FLAG TO REFLECT THE OUTCOME.           *
+007820******************************************************************
+007830 3000-VALIDATE-DETAIL.
+
+007850     SET SW-DETAIL-VALID TO TRUE.
+
+007870     IF SI-VALUE IS NOT NUMERIC
+007880         SET SW-DETAIL-INVALID TO TRUE
+007890         MOVE 'NON-NUMERIC VALUE' TO EL-REASON
+007900         GO TO 3000-EXIT
+007910     END-IF.
+
+007930     IF SI-VALUE < W-MIN-NUM OR SI-VALUE > W-MAX-NUM
+007940         SET SW-DETAIL-INVALID TO TRUE
+007950         MOVE 'VALUE OUT OF RANGE' TO EL-REASON
+007960     END-IF.
+
+007980 3000-EXIT.
+007990     EXIT.
+008000******************************************************************
+008010*    3100-WRITE-EXCEPTION - LOGS THE CURRENT DETAIL RECORD TO    *
+008020*    EXCEPTION-FILE WITH ITS RECORD NUMBER, RAW VALUE, AND THE   *
+008030*    REASON MOVED INTO EL-REASON BY 3000-VALIDATE-DETAIL.        *
+008040******************************************************************
+008050 3100-WRITE-EXCEPTION.
+
+008070     ADD 1 TO W-EXCEPTION-COUNT.
+008080     MOVE W-I TO EL-RECORD-NO.
+008090     MOVE SI-ACCOUNT-ID TO EL-ACCOUNT-ID.
+008100     MOVE SI-VALUE TO EL-RAW-VALUE.
+008110     WRITE EXCEPTION-RECORD FROM WS-EXCEPTION-LINE.
+
+008130 3100-EXIT.
+008140     EXIT.
+008150******************************************************************
+008160*    3900-ABEND-VALIDATION - ON SW-ABEND-ON-ERROR, CLOSES THE   *
+008170*    OPEN FILES AND TERMINATES THE RUN WITH A NON-ZERO RETURN    *
+008180*    CODE SO THE CALLING JOB STEP SEES THE FAILURE.              *
+008190******************************************************************
+008200 3900-ABEND-VALIDATION.
+
+008220     DISPLAY 'BUBBLE-SORT - VALIDATION FAILURE - ABEND REQUESTED'.
+008230     CLOSE SORT-INPUT-FILE.
+008240     CLOSE EXCEPTION-FILE.
+008250     MOVE 16 TO RETURN-CODE.
+008260     PERFORM 7000-WRITE-AUDIT-LOG THRU 7000-EXIT.
+008270     STOP RUN.
+
+008290 3900-EXIT.
+008300     EXIT.
+008310******************************************************************
+008320*    3950-ABEND-FILE-ERROR - A REQUIRED OUTPUT FILE (SORT-OUTPUT-*
+008330*    FILE OR EXCEPTION-FILE) COULD NOT BE OPENED.  TERMINATES THE*
+008340*    RUN WITH A DISTINCT RETURN CODE RATHER THAN LETTING THE     *
+008350*    PROGRAM WRITE AGAINST A FILE THAT NEVER OPENED.             *
+008360******************************************************************
+008370 3950-ABEND-FILE-ERROR.
+
+008390     DISPLAY 'BUBBLE-SORT - REQUIRED OUTPUT FILE NOT AVAILABLE'.
+008400     MOVE 12 TO RETURN-CODE.
+008410     PERFORM 7000-WRITE-AUDIT-LOG THRU 7000-EXIT.
+008420     STOP RUN.
+
+008440 3950-EXIT.
+008450     EXIT.
+008460******************************************************************
+008470*    SORT-ARRAY - SORTS W-ARR USING THE SORT VERB AGAINST       *
+008480*    SORT-WORK-FILE, ASCENDING OR DESCENDING PER SW-SORT-        *
+008490*    DIRECTION (SET FROM SC-SORT-DIRECTION ON THE CONTROL        *
+008500*    RECORD).  W-ARR IS RELEASED TO THE WORK FILE BY THE INPUT   *
+008510*    PROCEDURE AND REBUILT IN SORTED ORDER BY THE OUTPUT         *
+008520*    PROCEDURE.  REPLACES THE ORIGINAL NESTED-LOOP BUBBLE SORT,  *
+008530*    WHICH DID NOT SCALE TO SHOP-SIZE VOLUMES.                  *
+008540******************************************************************
+008550 SORT-ARRAY SECTION.
+
+008570     IF SW-SORT-DESCENDING
+008580         SORT SORT-WORK-FILE
+008590             ON DESCENDING KEY SW-VALUE
+008600             INPUT PROCEDURE IS 4100-RELEASE-RECORDS
+008610             OUTPUT PROCEDURE IS 4200-RETURN-RECORDS
+008620     ELSE
+008630         SORT SORT-WORK-FILE
+008640             ON ASCENDING KEY SW-VALUE
+008650             INPUT PROCEDURE IS 4100-RELEASE-RECORDS
+008660             OUTPUT PROCEDURE IS 4200-RETURN-RECORDS
+008670     END-IF.
+
+008690 SORT-ARRAY-EXIT.
+008700     EXIT.
+008710******************************************************************
+008720*    4100-SORT-PROCEDURES - INPUT/OUTPUT PROCEDURES FOR THE      *
+008730*    SORT STATEMENT ABOVE.  KEPT IN THEIR OWN SECTION SO THEY    *
+008740*    RUN ONLY AS PART OF THE SORT, NOT AS A FALL-THROUGH OF      *
+008750*    PERFORM SORT-ARRAY.                                         *
+008760******************************************************************
+008770 4100-SORT-PROCEDURES SECTION.
+008780******************************************************************
+008790*    4100-RELEASE-RECORDS - FEED W-ARR TO THE SORT WORK FILE     *
+008800******************************************************************
+008810 4100-RELEASE-RECORDS.
+
+008830     PERFORM VARYING W-I FROM 1 BY 1 UNTIL W-I > W-LEN-ARR
+008840         MOVE W-ACCOUNT-ID(W-I) TO SW-ACCOUNT-ID
+008850         MOVE W-VALUE(W-I) TO SW-VALUE
+008860         RELEASE SORT-WORK-RECORD
+008870     END-PERFORM.
+008880******************************************************************
+008890*    4200-RETURN-RECORDS - REBUILD W-ARR IN SORTED ORDER.  A     *
+008900*    CHECKPOINT IS WRITTEN TO RESTART-FILE EVERY                 *
+008910*    WS-CHECKPOINT-INTERVAL RECORDS SO A LONG-RUNNING SORT CAN   *
+008920*    BE AUDITED OR DIAGNOSED IF THE JOB STEP FAILS BEFORE THE    *
+008930*    REPORT IS PRODUCED.                                         *
+008940******************************************************************
+008950 4200-RETURN-RECORDS.
+
+008970     MOVE 'N' TO SW-END-OF-SORT.
+008980     MOVE 1 TO W-H.
+008990     MOVE 0 TO WS-CP-COUNTER.
+009000     OPEN OUTPUT RESTART-FILE.
+
+009020     PERFORM UNTIL SW-SORT-DONE
+009030         RETURN SORT-WORK-FILE
+009040             AT END
+009050                 MOVE 'Y' TO SW-END-OF-SORT
+009060         END-RETURN
+009070         IF NOT SW-SORT-DONE
+009080             MOVE SW-ACCOUNT-ID TO W-ACCOUNT-ID(W-H)
+009090             MOVE SW-VALUE TO W-VALUE(W-H)
+009100             ADD 1 TO WS-CP-COUNTER
+009110             IF WS-CP-COUNTER >= WS-CHECKPOINT-INTERVAL
+009120                 MOVE SPACES TO RESTART-RECORD
+009130                 MOVE W-H TO CP-POSITION
+009140                 MOVE SW-VALUE TO CP-VALUE
+009150                 PERFORM 4300-WRITE-CHECKPOINT THRU 4300-EXIT
+009160                 MOVE 0 TO WS-CP-COUNTER
+009170             END-IF
+009180             ADD 1 TO W-H
+009190         END-IF
+009200     END-PERFORM.
+
+009220     CLOSE RESTART-FILE.
+009230******************************************************************
+009240*    4300-WRITE-CHECKPOINT - WRITES ONE CHECKPOINT RECORD.       *
+009250******************************************************************
+009260 4300-WRITE-CHECKPOINT.
+
+009280     WRITE RESTART-RECORD.
+
+009300 4300-EXIT.
+009310     EXIT.
