@@ -0,0 +1,117 @@
+//BUBSORT  JOB  (ACCTNO),'DATA CENTER APPS',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*********************************************************************
+//* JOB:        BUBSORT                                               *
+//* PROGRAM:    BUBBLE-SORT                                           *
+//* REMARKS:    BATCH WRAPPER FOR THE DAILY SORT RUN.  READS A        *
+//*             DETAIL FILE OF ACCOUNT/VALUE RECORDS BEHIND A         *
+//*             CONTROL RECORD (SEE SORT-INPUT-FILE), SORTS THEM,     *
+//*             AND PRODUCES A REPORT, AN EXCEPTION LISTING, AND AN   *
+//*             AUDIT TRAIL LINE.                                     *
+//*                                                                   *
+//*             THE PARM BELOW ONLY SEEDS THE SIZE/DIRECTION USED BY  *
+//*             THE RANDOM/FALLBACK TEST-DATA PATH WHEN INFILE IS     *
+//*             MISSING, EMPTY, OR HAS NO CONTROL RECORD.  A REAL     *
+//*             INFILE IS ALWAYS SIZED AND DIRECTED BY ITS OWN        *
+//*             CONTROL RECORD, NOT BY THIS PARM.                     *
+//*                                                                   *
+//*             PARM FORMAT:  CCCCDS                                  *
+//*               CCCC - FALLBACK ARRAY SIZE, 4 DIGITS (E.G. 0010)    *
+//*               D    - FALLBACK SORT DIRECTION, A=ASCENDING,        *
+//*                      D=DESCENDING                                 *
+//*               S    - OPTIONAL DATA-SOURCE OVERRIDE.  R FORCES     *
+//*                      THE RANDOM/FALLBACK GENERATOR EVEN WHEN      *
+//*                      INFILE IS PRESENT; ANYTHING ELSE (OR         *
+//*                      OMITTED) READS FROM INFILE AS NORMAL.        *
+//*                                                                   *
+//*             STEP CONDITION CODES SET BY BUBBLE-SORT:              *
+//*               RC=0   NORMAL COMPLETION                            *
+//*               RC=4   INFILE MISSING, EMPTY, OR LACKING A CONTROL  *
+//*                      RECORD - RUN FELL BACK TO TEST DATA          *
+//*               RC=12  A REQUIRED OUTPUT FILE (RPTFILE OR EXCFILE)  *
+//*                      COULD NOT BE OPENED                          *
+//*               RC=16  RANGE/FORMAT VALIDATION ABEND (SC-ERROR-     *
+//*                      ACTION OF 'A' ON THE CONTROL RECORD)         *
+//*                                                                   *
+//* MODIFICATION HISTORY.                                             *
+//*   08/08/2026 RH  INITIAL JCL WRAPPER FOR BUBBLE-SORT, WITH A PARM *
+//*                  CARD AND DD STATEMENTS FOR ALL FILES USED BY     *
+//*                  THE PROGRAM.                                     *
+//*   08/08/2026 RH  RPTFILE/EXCFILE NOW USE DISP=(MOD,CATLG,CATLG),  *
+//*                  LIKE RESTFILE/AUDTFILE, SINCE DISP=NEW FAILED    *
+//*                  ALLOCATION ON A RECURRING RUN ONCE THE DATASET   *
+//*                  ALREADY EXISTED.  DISTRIB/NOTIFY CONDITION CODES *
+//*                  NOW ACCOUNT FOR RC=12.                           *
+//*   08/08/2026 RH  DISP=MOD REPOSITIONS TO END-OF-FILE ON ANY OPEN, *
+//*                  NOT JUST OPEN EXTEND, SO RPTFILE/EXCFILE UNDER   *
+//*                  MOD WOULD HAVE KEPT EVERY RUN'S OUTPUT INSTEAD   *
+//*                  OF JUST THE CURRENT ONE.  ADDED A CLEANUP STEP   *
+//*                  THAT DELETES THEM BEFORE SORT1 RUNS, SO SORT1    *
+//*                  CAN GO BACK TO DISP=(NEW,CATLG,DELETE) WITHOUT   *
+//*                  THE ALLOCATION FAILURE THE EARLIER CHANGE ABOVE  *
+//*                  WAS WORKING AROUND.  RESTFILE STAYS ON MOD - IT  *
+//*                  MUST SURVIVE ACROSS RUNS FOR 0100-CHECK-RESTART  *
+//*                  TO SEE A PRIOR RUN'S UNFINISHED CHECKPOINT, SO   *
+//*                  0900-CLEAR-CHECKPOINT NOW SIGNALS A CLEAN RUN BY *
+//*                  APPENDING A ZERO-POSITION RECORD RATHER THAN BY  *
+//*                  TRUNCATING THE DATASET.  AUDTFILE IS UNCHANGED - *
+//*                  IT IS MEANT TO ACCUMULATE.                       *
+//*********************************************************************
+//*
+//* RPTFILE/EXCFILE HOLD ONLY THE CURRENT RUN'S REPORT/EXCEPTIONS, SO
+//* THEY MUST NOT EXIST BEFORE SORT1 RUNS - DISP=MOD WOULD REPOSITION
+//* TO END-OF-FILE ON OPEN RATHER THAN TRUNCATE, AND THEY ACCUMULATE
+//* ACROSS RUNS INSTEAD.  THIS STEP DELETES BOTH (DISP=(MOD,DELETE) IS
+//* A NO-FAIL DELETE WHETHER OR NOT THE DATASET ALREADY EXISTS) SO
+//* SORT1 CAN ALLOCATE THEM FRESH WITH DISP=(NEW,CATLG,DELETE).
+//*
+//CLEANUP  EXEC PGM=IEFBR14
+//RPTFILE  DD   DSN=PROD.APPL.SORT.REPORT,
+//             DISP=(MOD,DELETE),
+//             SPACE=(TRK,(1,1))
+//EXCFILE  DD   DSN=PROD.APPL.SORT.EXCEPT,
+//             DISP=(MOD,DELETE),
+//             SPACE=(TRK,(1,1))
+//*
+//SORT1    EXEC PGM=BUBBLE-SORT,PARM='0010A',REGION=0M
+//STEPLIB  DD   DSN=PROD.APPL.LOADLIB,DISP=SHR
+//INFILE   DD   DSN=PROD.APPL.SORT.INPUT,DISP=SHR
+//RPTFILE  DD   DSN=PROD.APPL.SORT.REPORT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=080,BLKSIZE=0)
+//EXCFILE  DD   DSN=PROD.APPL.SORT.EXCEPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=080,BLKSIZE=0)
+//RESTFILE DD   DSN=PROD.APPL.SORT.RESTART,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=080,BLKSIZE=0)
+//AUDTFILE DD   DSN=PROD.APPL.SORT.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=081,BLKSIZE=0)
+//SORTWK01 DD   UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SYSOUT   DD   SYSOUT=*
+//*
+//* RC=12 (A REQUIRED OUTPUT FILE COULD NOT BE OPENED) AND RC=16 (A
+//* VALIDATION ABEND) BOTH STOP BEFORE A USABLE REPORT IS ON RPTFILE,
+//* SO THE DOWNSTREAM DISTRIBUTION STEP ONLY RUNS WHEN THE SORT STEP
+//* COMPLETED NORMALLY OR FELL BACK TO TEST DATA (RC=0 OR RC=4).
+//* EITHER RC=12 OR RC=16 IS FLAGGED FOR THE OPERATOR INSTEAD.
+//*
+//DISTRIB  EXEC PGM=IEBGENER,COND=(12,GE,SORT1)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DSN=PROD.APPL.SORT.REPORT,DISP=SHR
+//SYSUT2   DD   SYSOUT=(A,,SORTRPT)
+//*
+//NOTIFY   EXEC PGM=IEBGENER,COND=(12,LT,SORT1)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   *
+BUBBLE-SORT DID NOT COMPLETE NORMALLY (RC=12 OR RC=16) - SEE SYSOUT
+AND, FOR RC=16, EXCFILE FOR THE FAILING RECORD.
+/*
+//SYSUT2   DD   SYSOUT=(A,,OPERMSG)
